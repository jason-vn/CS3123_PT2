@@ -0,0 +1,27 @@
+      *----------------------------------------------------------*
+      *  EMPREC.CPY                                              *
+      *  NEWEMP INPUT RECORD LAYOUT - SHARED BY PT2, PAYROLL,     *
+      *  EMPMAINT AND ANNIV SO THEY ALL READ NEWEMP THE SAME WAY. *
+      *----------------------------------------------------------*
+       01 INPUT-REC.
+               03 E-ID                  PIC X(7).
+               03 E-LNAME               PIC X(15).
+               03 E-FNAME               PIC X(15).
+               03 E-TYPE                PIC X(2).
+               03 E-TITLE               PIC X(17).
+               03 E-SSN                 PIC X(9).
+               03 FILLER                PIC X(1).
+               03 E-STARTDATE           PIC X(8).
+               03 FILLER                PIC X(1).
+               03 E-RATE                PIC X(6).
+               03 E-STATUS              PIC X(1).
+               03 FILLER                PIC X(2).
+      *E-RATE-NUM IS THE SAME 6 BYTES AS E-RATE REDEFINED WITH ITS
+      *IMPLIED DECIMAL POINT (NNNN.NN) SO PROGRAMS THAT DO ARITHMETIC
+      *ON THE RATE CAN MOVE A TRUE NUMERIC VALUE INSTEAD OF MOVING THE
+      *ALPHANUMERIC E-RATE DIRECTLY, WHICH DOES NOT LINE UP THE
+      *DECIMAL POINT AND CORRUPTS THE VALUE.
+       01 E-RATE-NUM REDEFINES INPUT-REC.
+               03 FILLER                PIC X(75).
+               03 E-RATE-V99             PIC 9(4)V99.
+               03 FILLER                PIC X(3).
