@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANNIV.
+       AUTHOR. JNGUYE02.
+      *PROJECT 2 - SERVICE ANNIVERSARY MILESTONE REPORT.
+      *READS NEWEMP, COMPUTES YEARS OF SERVICE FROM E-STARTDATE
+      *AGAINST TODAY'S DATE, AND LISTS EVERYONE HITTING A 5/10/15/20
+      *YEAR MILESTONE THIS MONTH SO HR CAN SEND RECOGNITIONS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE
+                   ASSIGN TO 'NEWEMP'.
+           SELECT PRNT-FILE
+                   ASSIGN TO 'UR-S-PRNT'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE
+           DATA RECORD IS INPUT-REC.
+       COPY "EMPREC.cpy".
+       FD PRNT-FILE
+           DATA RECORD IS PRINTZ.
+       01 PRINTZ.
+               03 ID-PR                 PIC X(7).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 LNAME-PR              PIC X(15).
+               03 FILLER                PIC X(2) VALUE SPACES.
+               03 FNAME-PR              PIC X(15).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 ANNIVDATE-PR          PIC 99/99/9999.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 YEARS-PR              PIC ZZ9.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 MILESTONE-PR          PIC X(17).
+       WORKING-STORAGE SECTION.
+       01 INDICATORS.
+               03 EOF-I                 PIC 9  VALUE 0.
+       01 CURRENT-DATE-HDR.
+               03 CUR-MON               PIC 9(2).
+               03 FILLER                PIC X(1) VALUE "/".
+               03 CUR-DAY               PIC 99.
+               03 FILLER                PIC X(1) VALUE "/".
+               03 CUR-YR                PIC 9(4).
+       01 ANNIV-FIELDS.
+               03 WS-START-MON          PIC 9(2).
+               03 WS-START-DAY          PIC 9(2).
+               03 WS-START-YR           PIC 9(4).
+               03 WS-YEARS-SERVICE      PIC 9(3).
+               03 WS-MATCH-SW           PIC X(1) VALUE 'N'.
+                   88 MILESTONE-HIT             VALUE 'Y'.
+       01 PAGE-HDR.
+               03 FILLER                PIC X(33) VALUE SPACES.
+               03 FILLER                PIC X(11) VALUE "THE BEST IS".
+               03 FILLER                PIC X(5) VALUE " YET ".
+               03 FILLER                PIC X(13) VALUE "TO COME, INC.".
+       01 PAGE-HDR2.
+               03 FILLER                PIC X(28) VALUE SPACES.
+               03 FILLER                PIC X(34) VALUE
+                   "SERVICE ANNIVERSARY MILESTONES   ".
+       01 COLUMN-HDR.
+               03 FILLER                PIC X(6) VALUE "EMP ID".
+               03 FILLER                PIC X(4) VALUE SPACES.
+               03 FILLER                PIC X(4) VALUE "LAST".
+               03 FILLER                PIC X(13) VALUE SPACES.
+               03 FILLER                PIC X(5) VALUE "FIRST".
+               03 FILLER                PIC X(13) VALUE SPACES.
+               03 FILLER                PIC X(13) VALUE "HIRE DATE".
+               03 FILLER                PIC X(4) VALUE SPACES.
+               03 FILLER                PIC X(5) VALUE "YEARS".
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 FILLER                PIC X(9) VALUE "MILESTONE".
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+       A-100-INITIALIZATION.
+           OPEN INPUT INPUT-FILE
+           OUTPUT PRNT-FILE.
+           UNSTRING FUNCTION CURRENT-DATE
+           INTO CUR-YR CUR-MON CUR-DAY
+           END-UNSTRING.
+           WRITE PRINTZ FROM PAGE-HDR
+                AFTER ADVANCING PAGE.
+           WRITE PRINTZ FROM PAGE-HDR2
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTZ FROM COLUMN-HDR
+                AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINTZ.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+       B-100-PROCESS-FILE.
+           READ INPUT-FILE
+                   AT END
+                   MOVE 1 TO EOF-I.
+           PERFORM B-200-PROCESS-RECORD
+                UNTIL EOF-I = 1.
+       B-200-PROCESS-RECORD.
+           MOVE 'N' TO WS-MATCH-SW.
+           IF E-STARTDATE IS NUMERIC
+               PERFORM B-210-CHECK-MILESTONE
+           END-IF.
+           IF MILESTONE-HIT
+               PERFORM B-220-PRINT-MILESTONE
+           END-IF.
+           READ INPUT-FILE
+                   AT END
+                   MOVE 1 TO EOF-I.
+       B-210-CHECK-MILESTONE.
+           MOVE E-STARTDATE (1:2) TO WS-START-MON.
+           MOVE E-STARTDATE (3:2) TO WS-START-DAY.
+           MOVE E-STARTDATE (5:4) TO WS-START-YR.
+           IF WS-START-MON = CUR-MON
+               SUBTRACT WS-START-YR FROM CUR-YR
+                   GIVING WS-YEARS-SERVICE
+               IF WS-YEARS-SERVICE = 5 OR 10 OR 15 OR 20
+                   MOVE 'Y' TO WS-MATCH-SW
+               END-IF
+           END-IF.
+       B-220-PRINT-MILESTONE.
+           MOVE SPACES TO PRINTZ.
+           MOVE E-ID TO ID-PR.
+           MOVE E-LNAME TO LNAME-PR.
+           MOVE E-FNAME TO FNAME-PR.
+           MOVE E-STARTDATE TO ANNIVDATE-PR.
+           MOVE WS-YEARS-SERVICE TO YEARS-PR.
+           MOVE "YEAR ANNIVERSARY" TO MILESTONE-PR.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+       C-100-WRAP-UP.
+           CLOSE INPUT-FILE
+                PRNT-FILE.
