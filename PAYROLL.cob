@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+       AUTHOR. JNGUYE02.
+      *PROJECT 2 - PAYROLL REGISTER COMPANION RUN.
+      *READS NEWEMP ALONG WITH THE HOURS-WORKED FILE (KEYED ON
+      *E-ID/H-ID) AND PRINTS A PAYROLL REGISTER SHOWING REGULAR AND
+      *OVERTIME HOURS AND GROSS PAY, PLUS A COMPANY-WIDE TOTAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE
+                   ASSIGN TO 'NEWEMP'.
+           SELECT HOURS-FILE
+                   ASSIGN TO 'HOURS'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS H-ID.
+           SELECT PRNT-FILE
+                   ASSIGN TO 'UR-S-PRNT'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE
+           DATA RECORD IS INPUT-REC.
+       COPY "EMPREC.cpy".
+       FD HOURS-FILE
+           DATA RECORD IS HOURS-REC.
+       01 HOURS-REC.
+               03 H-ID                  PIC X(7).
+               03 H-HOURS               PIC 9(3)V99.
+               03 FILLER                PIC X(9).
+       FD PRNT-FILE
+           DATA RECORD IS PRINTZ.
+       01 PRINTZ.
+               03 ID-PR                 PIC X(7).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 LNAME-PR              PIC X(15).
+               03 FILLER                PIC X(2) VALUE SPACES.
+               03 FNAME-PR              PIC X(15).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 REGHRS-PR             PIC ZZ9.99.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 OTHRS-PR              PIC ZZ9.99.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 RATE-PR               PIC $$$$9.99.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 GROSS-PR              PIC $$$$,$$9.99.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 REMARKS-PR            PIC X(17).
+       WORKING-STORAGE SECTION.
+       01 INDICATORS.
+               03 EOF-I                 PIC 9  VALUE 0.
+               03 HOURS-FOUND-SW        PIC X(1) VALUE 'N'.
+       01 VALIDATION-SWITCHES.
+               03 WS-RECORD-SW          PIC X(1) VALUE 'Y'.
+                   88 RECORD-VALID              VALUE 'Y'.
+                   88 RECORD-INVALID            VALUE 'N'.
+       01 CURRENT-DATE-HDR.
+               03 CUR-MON               PIC 9(2).
+               03 FILLER                PIC X(1) VALUE "/".
+               03 CUR-DAY               PIC 99.
+               03 FILLER                PIC X(1) VALUE "/".
+               03 CUR-YR                PIC 9(4).
+       01 WS-PAY-FIELDS.
+               03 WS-RATE               PIC 9(4)V99.
+               03 WS-REG-HRS            PIC 9(3)V99.
+               03 WS-OT-HRS             PIC 9(3)V99.
+               03 WS-GROSS-PAY          PIC 9(6)V99.
+               03 WS-TOTAL-GROSS        PIC 9(8)V99 VALUE 0.
+       01 PAGE-HDR.
+               03 FILLER                PIC X(34) VALUE SPACES.
+               03 FILLER                PIC X(11) VALUE "THE BEST IS".
+               03 FILLER                PIC X(5) VALUE " YET ".
+               03 FILLER                PIC X(13) VALUE "TO COME, INC.".
+       01 PAGE-HDR2.
+               03 FILLER                PIC X(32) VALUE SPACES.
+               03 FILLER                PIC X(17) VALUE
+                   "PAYROLL REGISTER".
+       01 COLUMN-HDR.
+               03 FILLER                PIC X(6) VALUE "EMP ID".
+               03 FILLER                PIC X(4) VALUE SPACES.
+               03 FILLER                PIC X(4) VALUE "LAST".
+               03 FILLER                PIC X(13) VALUE SPACES.
+               03 FILLER                PIC X(5) VALUE "FIRST".
+               03 FILLER                PIC X(13) VALUE SPACES.
+               03 FILLER                PIC X(7) VALUE "REG HRS".
+               03 FILLER                PIC X(2) VALUE SPACES.
+               03 FILLER                PIC X(6) VALUE "OT HRS".
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 FILLER                PIC X(4) VALUE "RATE".
+               03 FILLER                PIC X(6) VALUE SPACES.
+               03 FILLER                PIC X(5) VALUE "GROSS".
+               03 FILLER                PIC X(6) VALUE SPACES.
+               03 FILLER                PIC X(7) VALUE "REMARKS".
+       01 TOTAL-LINE.
+               03 FILLER                PIC X(15) VALUE SPACES.
+               03 FILLER                PIC X(22) VALUE
+                   "COMPANY TOTAL GROSS =".
+               03 TOTAL-GROSS-PR        PIC $$$,$$$,$$9.99.
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+       A-100-INITIALIZATION.
+           OPEN INPUT INPUT-FILE
+                HOURS-FILE
+           OUTPUT PRNT-FILE.
+           UNSTRING FUNCTION CURRENT-DATE
+           INTO CUR-YR CUR-MON CUR-DAY
+           END-UNSTRING.
+           WRITE PRINTZ FROM PAGE-HDR
+                AFTER ADVANCING PAGE.
+           WRITE PRINTZ FROM PAGE-HDR2
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTZ FROM COLUMN-HDR
+                AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINTZ.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+       B-100-PROCESS-FILE.
+           READ INPUT-FILE
+                   AT END
+                   MOVE 1 TO EOF-I.
+           PERFORM B-200-PROCESS-RECORD
+                UNTIL EOF-I = 1.
+       B-200-PROCESS-RECORD.
+           MOVE SPACES TO PRINTZ.
+           MOVE 'N' TO HOURS-FOUND-SW.
+           PERFORM B-150-VALIDATE-RECORD.
+           MOVE E-ID TO H-ID.
+           READ HOURS-FILE
+                   INVALID KEY
+                   MOVE 'N' TO HOURS-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO HOURS-FOUND-SW
+           END-READ.
+           IF RECORD-INVALID
+               MOVE 0 TO WS-RATE WS-REG-HRS WS-OT-HRS WS-GROSS-PAY
+           ELSE
+               MOVE E-RATE-V99 TO WS-RATE
+               IF HOURS-FOUND-SW = 'Y'
+                   PERFORM B-210-COMPUTE-PAY
+               ELSE
+                   MOVE 0 TO WS-REG-HRS WS-OT-HRS WS-GROSS-PAY
+               END-IF
+               ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
+           END-IF.
+           MOVE E-ID TO ID-PR.
+           MOVE E-LNAME TO LNAME-PR.
+           MOVE E-FNAME TO FNAME-PR.
+           MOVE WS-REG-HRS TO REGHRS-PR.
+           MOVE WS-OT-HRS TO OTHRS-PR.
+           MOVE WS-RATE TO RATE-PR.
+           MOVE WS-GROSS-PAY TO GROSS-PR.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+           READ INPUT-FILE
+                   AT END
+                   MOVE 1 TO EOF-I.
+       B-150-VALIDATE-RECORD.
+           SET RECORD-VALID TO TRUE.
+           MOVE SPACES TO REMARKS-PR.
+           IF E-RATE NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+               MOVE "**INVALID RATE**" TO REMARKS-PR
+           END-IF.
+       B-210-COMPUTE-PAY.
+           IF H-HOURS > 40
+               MOVE 40 TO WS-REG-HRS
+               SUBTRACT 40 FROM H-HOURS GIVING WS-OT-HRS
+           ELSE
+               MOVE H-HOURS TO WS-REG-HRS
+               MOVE 0 TO WS-OT-HRS
+           END-IF.
+           COMPUTE WS-GROSS-PAY ROUNDED =
+               (WS-REG-HRS * WS-RATE) +
+               (WS-OT-HRS * WS-RATE * 1.5).
+       C-100-WRAP-UP.
+           MOVE SPACES TO PRINTZ.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+           MOVE WS-TOTAL-GROSS TO TOTAL-GROSS-PR.
+           WRITE PRINTZ FROM TOTAL-LINE
+                AFTER ADVANCING 1 LINE.
+           CLOSE INPUT-FILE
+                HOURS-FILE
+                PRNT-FILE.
