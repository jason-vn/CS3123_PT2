@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. JNGUYE02.
+      *PROJECT 2 - EMPLOYEE MASTER FILE MAINTENANCE RUN.
+      *READS NEWEMP AS A TRANSACTION FILE AND APPLIES ADD/CHANGE/
+      *DELETE ACTIONS (E-STATUS = A/C/D) AGAINST THE INDEXED EMPMAST
+      *FILE, KEYED ON E-ID, SO EMPLOYEE DATA PERSISTS BETWEEN RUNS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+                   ASSIGN TO 'NEWEMP'.
+           SELECT EMPMAST-FILE
+                   ASSIGN TO 'EMPMAST'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS EM-ID
+                   FILE STATUS IS WS-EMPMAST-STATUS.
+           SELECT PRNT-FILE
+                   ASSIGN TO 'UR-S-PRNT'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE
+           DATA RECORD IS INPUT-REC.
+       COPY "EMPREC.cpy".
+       FD EMPMAST-FILE
+           DATA RECORD IS EMPMAST-REC.
+       01 EMPMAST-REC.
+               03 EM-ID                 PIC X(7).
+               03 EM-LNAME              PIC X(15).
+               03 EM-FNAME              PIC X(15).
+               03 EM-TYPE               PIC X(2).
+               03 EM-TITLE              PIC X(17).
+               03 EM-SSN                PIC X(9).
+               03 EM-STARTDATE          PIC X(8).
+               03 EM-RATE               PIC X(6).
+       FD PRNT-FILE
+           DATA RECORD IS PRINTZ.
+       01 PRINTZ.
+               03 ID-PR                 PIC X(7).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 LNAME-PR              PIC X(15).
+               03 FILLER                PIC X(2) VALUE SPACES.
+               03 FNAME-PR              PIC X(15).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 ACTION-PR             PIC X(6).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 RESULT-PR             PIC X(25).
+       WORKING-STORAGE SECTION.
+       01 INDICATORS.
+               03 EOF-I                 PIC 9  VALUE 0.
+               03 WS-EMPMAST-STATUS     PIC X(2) VALUE "00".
+       01 MAINT-COUNTERS.
+               03 WS-ADD-COUNT          PIC 9(5) VALUE 0.
+               03 WS-CHANGE-COUNT       PIC 9(5) VALUE 0.
+               03 WS-DELETE-COUNT       PIC 9(5) VALUE 0.
+               03 WS-ERROR-COUNT        PIC 9(5) VALUE 0.
+       01 PAGE-HDR.
+               03 FILLER                PIC X(34) VALUE SPACES.
+               03 FILLER                PIC X(25) VALUE
+                   "EMPLOYEE MASTER MAINTENA".
+               03 FILLER                PIC X(8) VALUE "NCE LOG ".
+       01 COLUMN-HDR.
+               03 FILLER                PIC X(6) VALUE "EMP ID".
+               03 FILLER                PIC X(4) VALUE SPACES.
+               03 FILLER                PIC X(4) VALUE "LAST".
+               03 FILLER                PIC X(13) VALUE SPACES.
+               03 FILLER                PIC X(5) VALUE "FIRST".
+               03 FILLER                PIC X(13) VALUE SPACES.
+               03 FILLER                PIC X(6) VALUE "ACTION".
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 FILLER                PIC X(6) VALUE "RESULT".
+       01 TOTAL-LINE.
+               03 FILLER                PIC X(10) VALUE SPACES.
+               03 FILLER                PIC X(10) VALUE "ADDED    =".
+               03 TL-ADD-PR             PIC ZZZZ9.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 FILLER                PIC X(10) VALUE "CHANGED  =".
+               03 TL-CHG-PR             PIC ZZZZ9.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 FILLER                PIC X(10) VALUE "DELETED  =".
+               03 TL-DEL-PR             PIC ZZZZ9.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 FILLER                PIC X(10) VALUE "ERRORS   =".
+               03 TL-ERR-PR             PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+       A-100-INITIALIZATION.
+           OPEN INPUT TRANS-FILE
+           OUTPUT PRNT-FILE.
+           OPEN I-O EMPMAST-FILE.
+           IF WS-EMPMAST-STATUS = "35"
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN I-O EMPMAST-FILE
+           END-IF.
+           WRITE PRINTZ FROM PAGE-HDR
+                AFTER ADVANCING PAGE.
+           WRITE PRINTZ FROM COLUMN-HDR
+                AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINTZ.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+       B-100-PROCESS-FILE.
+           READ TRANS-FILE
+                   AT END
+                   MOVE 1 TO EOF-I.
+           PERFORM B-200-PROCESS-TRANSACTION
+                UNTIL EOF-I = 1.
+       B-200-PROCESS-TRANSACTION.
+           MOVE SPACES TO PRINTZ.
+           MOVE E-ID TO ID-PR.
+           MOVE E-LNAME TO LNAME-PR.
+           MOVE E-FNAME TO FNAME-PR.
+           EVALUATE E-STATUS
+               WHEN "A"
+                   MOVE "ADD" TO ACTION-PR
+                   PERFORM D-100-ADD-EMPLOYEE
+               WHEN "C"
+                   MOVE "CHANGE" TO ACTION-PR
+                   PERFORM D-200-CHANGE-EMPLOYEE
+               WHEN "D"
+                   MOVE "DELETE" TO ACTION-PR
+                   PERFORM D-300-DELETE-EMPLOYEE
+               WHEN OTHER
+                   MOVE "?????" TO ACTION-PR
+                   MOVE "INVALID ACTION CODE" TO RESULT-PR
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+           READ TRANS-FILE
+                   AT END
+                   MOVE 1 TO EOF-I.
+       D-100-ADD-EMPLOYEE.
+           MOVE E-ID TO EM-ID.
+           MOVE E-LNAME TO EM-LNAME.
+           MOVE E-FNAME TO EM-FNAME.
+           MOVE E-TYPE TO EM-TYPE.
+           MOVE E-TITLE TO EM-TITLE.
+           MOVE E-SSN TO EM-SSN.
+           MOVE E-STARTDATE TO EM-STARTDATE.
+           MOVE E-RATE TO EM-RATE.
+           WRITE EMPMAST-REC
+               INVALID KEY
+                   MOVE "DUPLICATE - NOT ADDED" TO RESULT-PR
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE "ADDED" TO RESULT-PR
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+       D-200-CHANGE-EMPLOYEE.
+           MOVE E-ID TO EM-ID.
+           READ EMPMAST-FILE
+               INVALID KEY
+                   MOVE "NOT ON FILE - NOT CHANGED" TO RESULT-PR
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE E-LNAME TO EM-LNAME
+                   MOVE E-FNAME TO EM-FNAME
+                   MOVE E-TYPE TO EM-TYPE
+                   MOVE E-TITLE TO EM-TITLE
+                   MOVE E-SSN TO EM-SSN
+                   MOVE E-STARTDATE TO EM-STARTDATE
+                   MOVE E-RATE TO EM-RATE
+                   REWRITE EMPMAST-REC
+                   MOVE "CHANGED" TO RESULT-PR
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+       D-300-DELETE-EMPLOYEE.
+           MOVE E-ID TO EM-ID.
+           READ EMPMAST-FILE
+               INVALID KEY
+                   MOVE "NOT ON FILE - NOT DELETED" TO RESULT-PR
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   DELETE EMPMAST-FILE
+                   MOVE "DELETED" TO RESULT-PR
+                   ADD 1 TO WS-DELETE-COUNT
+           END-READ.
+       C-100-WRAP-UP.
+           MOVE SPACES TO PRINTZ.
+           WRITE PRINTZ
+                AFTER ADVANCING 1 LINE.
+           MOVE WS-ADD-COUNT TO TL-ADD-PR.
+           MOVE WS-CHANGE-COUNT TO TL-CHG-PR.
+           MOVE WS-DELETE-COUNT TO TL-DEL-PR.
+           MOVE WS-ERROR-COUNT TO TL-ERR-PR.
+           WRITE PRINTZ FROM TOTAL-LINE
+                AFTER ADVANCING 1 LINE.
+           CLOSE TRANS-FILE
+                EMPMAST-FILE
+                PRNT-FILE.
