@@ -8,25 +8,24 @@
        FILE-CONTROL.
            SELECT INPUT-FILE 
                    ASSIGN TO 'NEWEMP'.
-           SELECT PRNT-FILE 
+           SELECT PRNT-FILE
                    ASSIGN TO 'UR-S-PRNT'.
+           SELECT PRNT-FILE2
+                   ASSIGN TO 'UR-S-PRN2'.
+           SELECT EXCP-FILE
+                   ASSIGN TO 'UR-S-EXCP'.
+           SELECT EXTR-FILE
+                   ASSIGN TO 'BENEFEXT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+                   ASSIGN TO 'PT2CKPT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE
            DATA RECORD IS INPUT-REC.
-       01 INPUT-REC.
-               03 E-ID                  PIC X(7).
-               03 E-LNAME               PIC X(15).
-               03 E-FNAME               PIC X(15).
-               03 E-TYPE                PIC X(2).
-               03 E-TITLE               PIC X(17).
-               03 E-SSN                 PIC X(9).
-               03 FILLER                PIC X(1).
-               03 E-STARTDATE           PIC X(8).
-               03 FILLER                PIC X(1).
-               03 E-RATE                PIC X(6).
-               03 E-STATUS              PIC X(1).
-               03 FILLER                PIC X(2).
+       COPY "EMPREC.cpy".
        FD PRNT-FILE
            DATA RECORD IS PRINTZ.
        01 PRINTZ.
@@ -40,16 +39,139 @@
                03 FILLER                PIC X(3) VALUE SPACES.
                03 TITLE-PR              PIC X(17).
                03 FILLER                PIC X(1) VALUE SPACES.
-               03 TYPE-PR               PIC X(2).
-               03 FILLER                PIC X(5) VALUE SPACES.
+               03 TYPE-PR               PIC X(14).
+               03 FILLER                PIC X(3) VALUE SPACES.
                03 STARTDATE-PR          PIC 99/99/9999.
                03 FILLER                PIC X(3) VALUE SPACES.
                03 RATE-PR               PIC $$$9.99.
                03 FILLER                PIC X(6) VALUE SPACES.
                03 STATUS-PR             PIC X(1).
+      *PRNT-FILE2 IS THE GENERAL-DISTRIBUTION COPY FOR DEPARTMENT
+      *MANAGERS - SAME LAYOUT AS PRINTZ BUT SSN-PR2 SHOWS ONLY THE
+      *LAST FOUR DIGITS OF THE SSN.
+       FD PRNT-FILE2
+           DATA RECORD IS PRINTZ2.
+       01 PRINTZ2.
+               03 SSN-PR2               PIC X(11).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 LNAME-PR2             PIC X(15).
+               03 FILLER                PIC X(2) VALUE SPACES.
+               03 FNAME-PR2             PIC X(15).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 ID-PR2                PIC X(7).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 TITLE-PR2             PIC X(17).
+               03 FILLER                PIC X(1) VALUE SPACES.
+               03 TYPE-PR2              PIC X(14).
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 STARTDATE-PR2         PIC 99/99/9999.
+               03 FILLER                PIC X(3) VALUE SPACES.
+               03 RATE-PR2              PIC $$$9.99.
+               03 FILLER                PIC X(6) VALUE SPACES.
+               03 STATUS-PR2            PIC X(1).
+       FD EXCP-FILE
+           DATA RECORD IS EXCP-LINE.
+       01 EXCP-LINE.
+               03 EXCP-ID                PIC X(7).
+               03 FILLER                 PIC X(2) VALUE SPACES.
+               03 EXCP-LNAME              PIC X(15).
+               03 FILLER                 PIC X(2) VALUE SPACES.
+               03 EXCP-FNAME              PIC X(15).
+               03 FILLER                 PIC X(2) VALUE SPACES.
+               03 EXCP-SSN               PIC X(9).
+               03 FILLER                 PIC X(2) VALUE SPACES.
+               03 EXCP-STARTDATE         PIC X(8).
+               03 FILLER                 PIC X(2) VALUE SPACES.
+               03 EXCP-RATE              PIC X(6).
+               03 FILLER                 PIC X(2) VALUE SPACES.
+               03 EXCP-STATUS            PIC X(1).
+               03 FILLER                 PIC X(3) VALUE SPACES.
+               03 EXCP-REASON            PIC X(30).
+       FD EXTR-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01 EXTR-LINE                      PIC X(120).
+      *CHECKPOINT-FILE HOLDS A SINGLE RECORD - THE LAST CHECKPOINTED
+      *POSITION AND RUNNING TOTALS - SO A RESTART CAN RESUME WITHOUT
+      *REPROCESSING NEWEMP FROM RECORD ONE.
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 25 CHARACTERS.
+       01 CHECKPOINT-REC.
+               03 CKPT-COUNT             PIC 9(7).
+               03 CKPT-GRAND             PIC 9(5).
+               03 CKPT-TYPE-COUNT        PIC 9(5).
+               03 CKPT-PREV-TYPE         PIC X(2).
+               03 CKPT-LINE-COUNT        PIC 9(3).
+               03 CKPT-PAGE-NUM          PIC 9(3).
        WORKING-STORAGE SECTION.
        01 INDICATORS.
                03 EOF-I                 PIC 9  VALUE 0.
+               03 WS-CKPT-STATUS        PIC X(2) VALUE "00".
+               03 WS-RESTART-SW         PIC X(1) VALUE 'N'.
+                   88 IS-RESTART                 VALUE 'Y'.
+      *WS-CHECKPOINT-EVERY MUST STAY AT 1 - PRNT-FILE, PRNT-FILE2,
+      *EXTR-FILE AND EXCP-FILE ARE WRITTEN FOR EVERY INPUT RECORD AS
+      *IT IS PROCESSED, NOT BUFFERED, SO THE CHECKPOINT MUST BE TAKEN
+      *JUST AS OFTEN OR A RESTART WILL REWRITE RECORDS ALREADY ON
+      *THOSE FILES FROM BEFORE THE LAST CRASH.
+       01 CHECKPOINT-FIELDS.
+               03 WS-CHECKPOINT-EVERY   PIC 9(5) VALUE 1.
+               03 WS-RECORD-COUNT       PIC 9(7) VALUE 0.
+               03 WS-SKIP-IDX           PIC 9(7) VALUE 0.
+               03 WS-CKPT-MOD           PIC 9(5) VALUE 0.
+       01 PAGE-CONTROL.
+               03 WS-LINES-PER-PAGE     PIC 9(3) VALUE 050.
+               03 WS-LINE-COUNT         PIC 9(3) VALUE 0.
+               03 WS-PAGE-NUM           PIC 9(3) VALUE 1.
+       01 VALIDATION-SWITCHES.
+               03 WS-RECORD-SW          PIC X(1) VALUE 'Y'.
+                   88 RECORD-VALID              VALUE 'Y'.
+                   88 RECORD-INVALID            VALUE 'N'.
+               03 WS-EXCP-REASON        PIC X(30) VALUE SPACES.
+       01 TOTAL-COUNTERS.
+               03 WS-PREV-TYPE          PIC X(2) VALUE SPACES.
+               03 WS-TYPE-COUNT         PIC 9(5) VALUE 0.
+               03 WS-GRAND-COUNT        PIC 9(5) VALUE 0.
+       01 SUBTOTAL-LINE.
+               03 FILLER                PIC X(10) VALUE SPACES.
+               03 FILLER                PIC X(16) VALUE
+                   "SUBTOTAL TYPE = ".
+               03 SUB-TYPE-PR           PIC X(2).
+               03 FILLER                PIC X(5) VALUE SPACES.
+               03 FILLER                PIC X(8) VALUE "COUNT = ".
+               03 SUB-COUNT-PR          PIC ZZZZ9.
+       01 GRANDTOTAL-LINE.
+               03 FILLER                PIC X(10) VALUE SPACES.
+               03 FILLER                PIC X(23) VALUE
+                   "GRAND TOTAL EMPLOYEES =".
+               03 GRAND-COUNT-PR        PIC ZZZZ9.
+       01 EXCP-HDR.
+               03 FILLER                PIC X(36) VALUE SPACES.
+               03 FILLER                PIC X(28) VALUE
+                   "NEWEMP EXCEPTION LISTING   ".
+       01 EXCP-COL-HDR.
+               03 FILLER                PIC X(7) VALUE "EMP ID".
+               03 FILLER                PIC X(10) VALUE SPACES.
+               03 FILLER                PIC X(4) VALUE "LAST".
+               03 FILLER                PIC X(13) VALUE SPACES.
+               03 FILLER                PIC X(5) VALUE "FIRST".
+               03 FILLER                PIC X(45) VALUE SPACES.
+               03 FILLER                PIC X(6) VALUE "REASON".
+       01 TYPE-TABLE.
+               03 FILLER                PIC X(16) VALUE
+                   "EXExempt        ".
+               03 FILLER                PIC X(16) VALUE
+                   "HRHourly-Regular".
+               03 FILLER                PIC X(16) VALUE
+                   "HTHourly-Temp   ".
+               03 FILLER                PIC X(16) VALUE
+                   "PTPart-Time     ".
+               03 FILLER                PIC X(16) VALUE
+                   "MGManagement    ".
+       01 TYPE-TABLE-R REDEFINES TYPE-TABLE.
+               03 TYPE-TABLE-ENTRY OCCURS 5 TIMES
+                       INDEXED BY TYPE-TAB-IDX.
+                   05 TT-CODE           PIC X(2).
+                   05 TT-DESC           PIC X(14).
        01 CURRENT-DATE-HDR.
                03 CUR-MON               PIC 9(2).
                03 FILLER                PIC X(1) VALUE "/".
@@ -61,11 +183,20 @@
                03 FILLER                PIC X(11) VALUE "THE BEST IS".
                03 FILLER                PIC X(5) VALUE " YET ".
                03 FILLER                PIC X(13) VALUE "TO COME, INC.".
+               03 FILLER                PIC X(6) VALUE SPACES.
+               03 FILLER                PIC X(5) VALUE "PAGE ".
+               03 PAGE-NUM-PR           PIC ZZ9.
        01 PAGE-HDR2.
                03 FILLER                PIC X(34) VALUE SPACES.
                03 FILLER                PIC X(9) VALUE "EMPLOYEE ".
                03 FILLER                PIC X(15) VALUE"CLASSIFICATION".
                03 FILLER                PIC X(8) VALUE " AND PAY".
+       01 PAGE-HDR2-MGR.
+               03 FILLER                PIC X(34) VALUE SPACES.
+               03 FILLER                PIC X(9) VALUE "EMPLOYEE ".
+               03 FILLER                PIC X(15) VALUE"CLASSIFICATION".
+               03 FILLER                PIC X(22) VALUE
+                   " AND PAY (MGR COPY)  ".
        01 COLUMN-HDR.
                03 FILLER                PIC X(3) VALUE "SSN".
                03 FILLER                PIC X(11) VALUE SPACES.
@@ -78,7 +209,7 @@
                03 FILLER                PIC X(5) VALUE "TITLE".
                03 FILLER                PIC X(13) VALUE SPACES.
                03 FILLER                PIC X(4) VALUE "TYPE".
-               03 FILLER                PIC X(3) VALUE SPACES.
+               03 FILLER                PIC X(13) VALUE SPACES.
                03 FILLER                PIC X(4) VALUE "DATE".
                03 FILLER                PIC X(9) VALUE SPACES.
                03 FILLER                PIC X(4) VALUE "RATE".
@@ -91,12 +222,59 @@
            PERFORM C-100-WRAP-UP.
            STOP RUN.
        A-100-INITIALIZATION.
-           OPEN INPUT INPUT-FILE
-           OUTPUT PRNT-FILE.
            UNSTRING FUNCTION CURRENT-DATE
            INTO CUR-YR CUR-MON CUR-DAY
            END-UNSTRING.
            DISPLAY CURRENT-DATE-HDR.
+           PERFORM A-105-CHECK-FOR-RESTART.
+           OPEN INPUT INPUT-FILE.
+           IF IS-RESTART
+               OPEN EXTEND PRNT-FILE
+                           PRNT-FILE2
+                           EXCP-FILE
+                           EXTR-FILE
+               PERFORM A-110-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT PRNT-FILE
+                           PRNT-FILE2
+                           EXCP-FILE
+                           EXTR-FILE
+               PERFORM A-120-WRITE-HEADERS
+           END-IF.
+       A-105-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET IS-RESTART TO TRUE
+                       MOVE CKPT-COUNT TO WS-RECORD-COUNT
+                       MOVE CKPT-GRAND TO WS-GRAND-COUNT
+                       MOVE CKPT-TYPE-COUNT TO WS-TYPE-COUNT
+                       MOVE CKPT-PREV-TYPE TO WS-PREV-TYPE
+                       MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                       MOVE CKPT-PAGE-NUM TO WS-PAGE-NUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       A-110-SKIP-PROCESSED-RECORDS.
+           PERFORM A-111-SKIP-ONE-RECORD
+                UNTIL WS-SKIP-IDX = WS-RECORD-COUNT
+                   OR EOF-I = 1.
+       A-111-SKIP-ONE-RECORD.
+           READ INPUT-FILE
+                   AT END
+                   MOVE 1 TO EOF-I.
+           ADD 1 TO WS-SKIP-IDX.
+       A-120-WRITE-HEADERS.
+           PERFORM A-125-WRITE-MAIN-HEADERS.
+           WRITE EXCP-LINE FROM EXCP-HDR
+                AFTER ADVANCING PAGE.
+           WRITE EXCP-LINE FROM EXCP-COL-HDR
+                AFTER ADVANCING 2 LINES.
+       A-125-WRITE-MAIN-HEADERS.
+           MOVE WS-PAGE-NUM TO PAGE-NUM-PR.
            WRITE PRINTZ FROM PAGE-HDR
                 AFTER ADVANCING PAGE.
            WRITE PRINTZ FROM PAGE-HDR2
@@ -106,29 +284,189 @@
            MOVE SPACES TO PRINTZ.
            WRITE PRINTZ
                 AFTER ADVANCING 1 LINE.
+           WRITE PRINTZ2 FROM PAGE-HDR
+                AFTER ADVANCING PAGE.
+           WRITE PRINTZ2 FROM PAGE-HDR2-MGR
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTZ2 FROM COLUMN-HDR
+                AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINTZ2.
+           WRITE PRINTZ2
+                AFTER ADVANCING 1 LINE.
+           MOVE 4 TO WS-LINE-COUNT.
+       B-230-NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUM.
+           PERFORM A-125-WRITE-MAIN-HEADERS.
        B-100-PROCESS-FILE.
            READ INPUT-FILE
                    AT END
                    MOVE 1 TO EOF-I.
            PERFORM B-200-PROCESS-RECORD
                 UNTIL EOF-I = 1.
+           IF WS-PREV-TYPE NOT = SPACES
+               PERFORM B-220-TYPE-SUBTOTAL
+           END-IF.
+           PERFORM B-225-CHECK-PAGE-BREAK.
+           MOVE WS-GRAND-COUNT TO GRAND-COUNT-PR.
+           WRITE PRINTZ FROM GRANDTOTAL-LINE
+                AFTER ADVANCING 2 LINES.
+           WRITE PRINTZ2 FROM GRANDTOTAL-LINE
+                AFTER ADVANCING 2 LINES.
+           ADD 1 TO WS-LINE-COUNT.
        B-200-PROCESS-RECORD.
-           MOVE SPACES TO PRINTZ.
-           MOVE E-ID TO ID-PR.
-           MOVE E-LNAME TO LNAME-PR.
-           MOVE E-FNAME TO FNAME-PR.
-           MOVE E-TYPE TO TYPE-PR.
-           MOVE E-TITLE TO TITLE-PR.
-           MOVE E-SSN TO SSN-PR.
-           INSPECT SSN-PR REPLACING ALL ' ' BY '-'.
-           MOVE E-STARTDATE TO STARTDATE-PR.
-           MOVE E-RATE TO RATE-PR.
-           MOVE E-STATUS TO STATUS-PR.
-           WRITE PRINTZ
-                AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM B-150-VALIDATE-RECORD.
+           IF RECORD-INVALID
+               PERFORM B-160-WRITE-EXCEPTION
+           ELSE
+               IF WS-PREV-TYPE NOT = SPACES
+                       AND WS-PREV-TYPE NOT = E-TYPE
+                   PERFORM B-220-TYPE-SUBTOTAL
+               END-IF
+               MOVE E-TYPE TO WS-PREV-TYPE
+               ADD 1 TO WS-TYPE-COUNT
+               ADD 1 TO WS-GRAND-COUNT
+               PERFORM B-225-CHECK-PAGE-BREAK
+               MOVE SPACES TO PRINTZ
+               MOVE E-ID TO ID-PR
+               MOVE E-LNAME TO LNAME-PR
+               MOVE E-FNAME TO FNAME-PR
+               PERFORM B-210-DECODE-TYPE
+               MOVE E-TITLE TO TITLE-PR
+               MOVE E-SSN TO SSN-PR
+               INSPECT SSN-PR REPLACING ALL ' ' BY '-'
+               MOVE E-STARTDATE TO STARTDATE-PR
+               MOVE E-RATE TO RATE-PR
+               MOVE E-STATUS TO STATUS-PR
+               WRITE PRINTZ
+                    AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINE-COUNT
+               PERFORM B-180-WRITE-MGR-COPY
+               PERFORM B-170-WRITE-EXTRACT
+           END-IF.
+           COMPUTE WS-CKPT-MOD = FUNCTION MOD
+               (WS-RECORD-COUNT, WS-CHECKPOINT-EVERY).
+           IF WS-CKPT-MOD = 0
+               PERFORM B-190-WRITE-CHECKPOINT
+           END-IF.
            READ INPUT-FILE
                    AT END
                    MOVE 1 TO EOF-I.
+       B-190-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-COUNT.
+           MOVE WS-GRAND-COUNT TO CKPT-GRAND.
+           MOVE WS-TYPE-COUNT TO CKPT-TYPE-COUNT.
+           MOVE WS-PREV-TYPE TO CKPT-PREV-TYPE.
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+           MOVE WS-PAGE-NUM TO CKPT-PAGE-NUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       B-150-VALIDATE-RECORD.
+           SET RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-EXCP-REASON.
+           IF E-SSN NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+               MOVE "INVALID SSN" TO WS-EXCP-REASON
+           END-IF.
+           IF RECORD-VALID
+               IF E-STARTDATE NOT NUMERIC
+                   OR E-STARTDATE (1:2) < "01"
+                   OR E-STARTDATE (1:2) > "12"
+                   OR E-STARTDATE (3:2) < "01"
+                   OR E-STARTDATE (3:2) > "31"
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "INVALID START DATE" TO WS-EXCP-REASON
+               END-IF
+           END-IF.
+           IF RECORD-VALID
+               IF E-RATE NOT NUMERIC
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "INVALID RATE" TO WS-EXCP-REASON
+               END-IF
+           END-IF.
+           IF RECORD-VALID
+               IF E-STATUS NOT = "A" AND E-STATUS NOT = "I"
+                       AND E-STATUS NOT = "T"
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "INVALID STATUS CODE" TO WS-EXCP-REASON
+               END-IF
+           END-IF.
+       B-220-TYPE-SUBTOTAL.
+           PERFORM B-225-CHECK-PAGE-BREAK.
+           MOVE WS-PREV-TYPE TO SUB-TYPE-PR.
+           MOVE WS-TYPE-COUNT TO SUB-COUNT-PR.
+           WRITE PRINTZ FROM SUBTOTAL-LINE
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTZ2 FROM SUBTOTAL-LINE
+                AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-TYPE-COUNT.
+       B-225-CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM B-230-NEW-PAGE
+           END-IF.
+       B-180-WRITE-MGR-COPY.
+           MOVE SPACES TO PRINTZ2.
+           MOVE ID-PR TO ID-PR2.
+           MOVE LNAME-PR TO LNAME-PR2.
+           MOVE FNAME-PR TO FNAME-PR2.
+           MOVE TITLE-PR TO TITLE-PR2.
+           MOVE TYPE-PR TO TYPE-PR2.
+           MOVE STARTDATE-PR TO STARTDATE-PR2.
+           MOVE RATE-PR TO RATE-PR2.
+           MOVE STATUS-PR TO STATUS-PR2.
+           MOVE "XXX-XX-" TO SSN-PR2 (1:7).
+           MOVE E-SSN (6:4) TO SSN-PR2 (8:4).
+           WRITE PRINTZ2
+                AFTER ADVANCING 1 LINE.
+       B-170-WRITE-EXTRACT.
+           MOVE SPACES TO EXTR-LINE.
+           STRING FUNCTION TRIM(E-ID) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-LNAME) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-FNAME) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-TYPE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-TITLE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-SSN) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-STARTDATE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-RATE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(E-STATUS) DELIMITED BY SIZE
+                   INTO EXTR-LINE
+           END-STRING.
+           WRITE EXTR-LINE.
+       B-160-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCP-LINE.
+           MOVE E-ID TO EXCP-ID.
+           MOVE E-LNAME TO EXCP-LNAME.
+           MOVE E-FNAME TO EXCP-FNAME.
+           MOVE E-SSN TO EXCP-SSN.
+           MOVE E-STARTDATE TO EXCP-STARTDATE.
+           MOVE E-RATE TO EXCP-RATE.
+           MOVE E-STATUS TO EXCP-STATUS.
+           MOVE WS-EXCP-REASON TO EXCP-REASON.
+           WRITE EXCP-LINE
+                AFTER ADVANCING 1 LINE.
+       B-210-DECODE-TYPE.
+           SET TYPE-TAB-IDX TO 1.
+           SEARCH TYPE-TABLE-ENTRY
+               AT END
+                   MOVE E-TYPE TO TYPE-PR
+               WHEN TT-CODE (TYPE-TAB-IDX) = E-TYPE
+                   MOVE TT-DESC (TYPE-TAB-IDX) TO TYPE-PR
+           END-SEARCH.
        C-100-WRAP-UP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE INPUT-FILE
-                PRNT-FILE.
+                PRNT-FILE
+                PRNT-FILE2
+                EXCP-FILE
+                EXTR-FILE.
